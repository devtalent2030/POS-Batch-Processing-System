@@ -0,0 +1,583 @@
+       identification division.
+       program-id. A6CORR.
+       date-written. 08-20-2024.
+       author. TALENT NYOTA.
+      *Description: A6 Correction / Suspense Re-feed Program.
+      *Re-runs A6EDIT's invalid-file rejects through the same edits
+      *after applying operator-supplied correction values, so a typo
+      *on one field does not require re-keying the whole transaction.
+      *
+       environment division.
+       configuration section.
+      *
+       input-output section.
+      *
+       file-control.
+      * the rejects from the prior A6EDIT run
+           select invalid-file
+               assign to NOTVALID
+               organization is sequential.
+
+      * operator-supplied corrected values, keyed by invoice number
+           select correction-file
+               assign to CORRVALS
+               organization is sequential.
+
+      * same store/sku masters A6EDIT validates against
+           select store-master
+               assign to STOREMAS
+               organization is indexed
+               access mode is random
+               record key is sm-store-num
+               file status is ws-store-master-status.
+
+           select sku-master
+               assign to SKUMAS
+               organization is indexed
+               access mode is random
+               record key is km-sku-code
+               file status is ws-sku-master-status.
+
+      * same operator-maintained pay-type list A6EDIT validates
+      * against, kept in sync here per the suspense re-edit being the
+      * same rules A6EDIT applies.
+           select pay-type-param-file
+               assign to PAYPARM
+               organization is sequential.
+
+      * re-edited records are split the same way A6EDIT splits them
+           select resubmit-valid-file
+               assign to VALIDF2
+               organization is sequential.
+
+           select resubmit-invalid-file
+               assign to NOTVAL2
+               organization is sequential.
+
+      * suspense run report
+           select output-file
+               assign to CORROUT
+               organization is sequential.
+      *
+       data division.
+       file section.
+      **********************************************
+       fd invalid-file
+           recording mode is F
+           data record is invalid-line
+           record contains 43 characters.
+
+       01 invalid-line                      pic x(43).
+
+      **********************************************
+       fd correction-file
+           recording mode is F
+           data record is correction-record
+           record contains 52 characters.
+
+       01 correction-record.
+           05 cr-invoice-num                pic x(9).
+           05 cr-corrected-line             pic x(43).
+
+      **********************************************
+       fd store-master
+           recording mode is F
+           data record is store-master-record
+           record contains 3 characters.
+
+       01 store-master-record.
+           05 sm-store-num                  pic 99.
+           05 sm-store-status               pic x.
+                88 sm-store-open
+                    value 'O'.
+                88 sm-store-closed
+                    value 'C'.
+
+      **********************************************
+       fd sku-master
+           recording mode is F
+           data record is sku-master-record
+           record contains 16 characters.
+
+       01 sku-master-record.
+           05 km-sku-code                   pic x(15).
+           05 km-sku-status                 pic x.
+                88 km-sku-active
+                    value 'A'.
+
+      **********************************************
+       fd pay-type-param-file
+           recording mode is F
+           data record is pay-type-param-record
+           record contains 2 characters.
+
+       01 pay-type-param-record.
+           05 pp-pay-type                   pic xx.
+
+      **********************************************
+       fd resubmit-valid-file
+           recording mode is F
+           data record is resubmit-valid-line
+           record contains 43 characters.
+
+       01 resubmit-valid-line               pic x(43).
+
+      **********************************************
+       fd resubmit-invalid-file
+           recording mode is F
+           data record is resubmit-invalid-line
+           record contains 43 characters.
+
+       01 resubmit-invalid-line             pic x(43).
+
+      **********************************************
+       fd output-file
+           recording mode is F
+           data record is output-line
+           record contains 175 characters.
+
+       01 output-line                       pic x(175).
+
+      **********************************************
+       working-storage section.
+
+       01 ws-eof-flag                       pic x
+           value 'N'.
+       01 ws-corr-eof-flag                  pic x
+           value 'N'.
+       01 ws-no-flag                        pic x
+           value 'N'.
+       01 ws-yes-flag                       pic x
+           value 'Y'.
+       01 ws-error-flag                     pic x
+           value 'N'.
+       01 ws-found-flag                     pic x
+           value 'N'.
+
+       01 ws-store-master-status            pic xx.
+       01 ws-sku-master-status               pic xx.
+
+       01 ws-paytype-eof-flag                pic x
+           value 'N'.
+       01 ws-paytype-found-flag              pic x
+           value 'N'.
+
+      * same operator-maintained pay-type list A6EDIT loads.
+       01 ws-pay-type-table.
+           05 ws-pay-type-entry              occurs 20 times
+                                              indexed by ws-paytype-idx.
+                10 wp-pay-type                pic xx.
+       01 ws-pay-type-count                  pic 9(3)
+           value 0.
+       01 ws-paytype-search-idx              pic 9(3).
+
+       01 ws-blank-line.
+          05 filler                         pic x(175).
+
+       01 ws-counters.
+           05 ws-total-records              pic 999
+                value 0.
+           05 ws-corrected-records          pic 999
+                value 0.
+           05 ws-still-invalid-records      pic 999
+                value 0.
+           05 ws-now-valid-records          pic 999
+                value 0.
+
+      * correction values loaded once from correction-file, keyed by
+      * invoice number, matched against each invalid-file reject.
+       01 ws-correction-table.
+           05 ws-correction-entry           occurs 500 times
+                                             indexed by ws-corr-idx.
+                10 wc-invoice-num            pic x(9).
+                10 wc-corrected-line         pic x(43).
+       01 ws-correction-count               pic 9(4)
+           value 0.
+       01 ws-match-idx                      pic 9(4)
+           value 0.
+
+      * the record actually edited - either the original reject or,
+      * when a correction was supplied, the corrected replacement.
+       01 ws-edit-record.
+           05 il-tran-code                  pic x.
+                88 il-valid-tran-code
+                    value 'S', 'R', 'L', 'N'.
+                88 il-new-terminal-tran
+                    value 'N'.
+           05 il-tran-amount                pic 9(5)V99.
+           05 il-pay-type                   pic xx.
+           05 il-store-num                  pic 99.
+           05 il-invoice-num.
+                10 il-invoice-num-1         pic x.
+                    88 il-valid-invoice-num-1
+                        value 'A', 'B', 'C', 'D', 'E'.
+                10 il-invoice-num-2         pic x.
+                    88 il-valid-invoice-num-2
+                        value 'A', 'B', 'C', 'D', 'E'.
+                10 il-invoice-num-3         pic x.
+                    88 il-valid-invoice-num-3
+                        value '-'.
+                10 il-invoice-num-4-9       pic 9(6).
+                    88 il-valid-invoice-num-4-9
+                        value 100000 thru 900000.
+           05 il-sku-code                   pic x(15).
+           05 il-cashier-id                 pic x(5).
+           05 il-register-num               pic 99.
+                88 il-valid-register-num
+                    value 01 thru 20.
+
+       01 ws-headings-1.
+           05 filler                        pic x(33)
+                value "Suspense Re-Edit Report From Run ".
+           05 ws-date-line                  pic 9(6).
+           05 filler                        pic x(75)
+                value spaces.
+           05 ws-name-line                  pic x(17)
+                value "Miguel Stoyke, A6".
+
+       01 ws-headings-2.
+           05 filler                        pic x(10)
+                value "Input Data".
+           05 filler                        pic x(29)
+                value spaces.
+           05 filler                        pic x(15)
+                value "Error Messages:".
+
+       01 ws-headings-3.
+           05 filler                        pic x(20)
+                value "Corrected Records  =".
+           05 ws-corrected-out              pic zz9.
+           05 filler                        pic x(3)
+                value spaces.
+           05 filler                        pic x(20)
+                value "Now Valid Records  =".
+           05 ws-now-valid-out              pic zz9.
+           05 filler                        pic x(3)
+                value spaces.
+           05 filler                        pic x(20)
+                value "Still Invalid Recs =".
+           05 ws-still-invalid-out          pic zz9.
+
+       01 ws-error-messages.
+           05 ws-error-1-msg                pic x(24)
+                value 'Invalid Transaction Code'.
+           05 ws-error-2-msg                pic x(26)
+                value 'Invalid Transaction Amount'.
+           05 ws-error-3-msg                pic x(20)
+                value 'Invalid Payment Type'.
+           05 ws-error-4-msg                pic x(20)
+                value 'Invalid Store Number'.
+           05 ws-error-5-msg                pic x(45)
+                value 'Invalid Invoice Number - Out Of Letters Range'.
+           05 ws-error-6-msg                pic x(42)
+                value 'Invalid Invoice Number - Duplicate Letters'.
+           05 ws-error-7-msg                pic x(45)
+                value 'Invalid Invoice Number - Out Of Numbers Range'.
+           05 ws-error-8-msg                pic x(35)
+                value 'Missing Dash - In Pos. 3 of Inv Num'.
+           05 ws-error-9-msg                pic x(24)
+                value 'SKU Code cannot be empty'.
+           05 ws-error-10-msg               pic x(22)
+                value 'Store Number Is Closed'.
+           05 ws-error-11-msg               pic x(20)
+                value 'SKU Not On File'.
+           05 ws-error-12-msg               pic x(26)
+                value 'Cashier ID cannot be empty'.
+           05 ws-error-13-msg               pic x(23)
+                value 'Invalid Register Number'.
+
+       01 ws-detail-line.
+           05 ws-input-data-out             pic x(43).
+           05 filler                        pic x(7)
+                value spaces.
+           05 ws-correction-status-out      pic x(21).
+           05 filler                        pic x(2)
+                value spaces.
+           05 ws-error-msg                  pic x(100).
+
+      *
+       procedure division.
+       000-main.
+           perform 100-openfiles.
+
+           accept ws-date-line from date.
+
+           perform 150-loadcorrections
+                until ws-corr-eof-flag = ws-yes-flag.
+
+           perform 200-writeheadings.
+           perform 300-initialread.
+           perform 400-processrecords
+                until ws-eof-flag = ws-yes-flag.
+           perform 500-printtotals.
+           perform 600-closefiles.
+
+           goback.
+
+       100-openfiles.
+           open input  invalid-file,
+                       correction-file,
+                       store-master,
+                       sku-master,
+                       pay-type-param-file.
+           open output output-file,
+                       resubmit-valid-file,
+                       resubmit-invalid-file.
+
+           perform 115-loadpaytypes
+                until ws-paytype-eof-flag = ws-yes-flag.
+           close pay-type-param-file.
+
+       115-loadpaytypes.
+           read pay-type-param-file
+                at end
+                     move ws-yes-flag        to ws-paytype-eof-flag
+                not at end
+                     add 1                   to ws-pay-type-count
+                     if ws-pay-type-count > 20
+                          display
+                             'A6CORR: PAYPARM EXCEEDS 20 ENTRIES'
+                          stop run
+                     end-if
+                     set ws-paytype-idx      to ws-pay-type-count
+                     move pp-pay-type        to wp-pay-type
+                                                       (ws-paytype-idx)
+           end-read.
+
+       150-loadcorrections.
+           read correction-file
+                at end
+                     move ws-yes-flag        to ws-corr-eof-flag
+                not at end
+                     add 1                   to ws-correction-count
+                     if ws-correction-count > 500
+                          display
+                             'A6CORR: CORRVALS EXCEEDS 500 ENTRIES'
+                          stop run
+                     end-if
+                     set ws-corr-idx         to ws-correction-count
+                     move cr-invoice-num     to wc-invoice-num
+                                                          (ws-corr-idx)
+                     move cr-corrected-line  to wc-corrected-line
+                                                          (ws-corr-idx)
+           end-read.
+
+       200-writeheadings.
+           write output-line                from ws-headings-1.
+           write output-line                from ws-blank-line.
+           write output-line                from ws-headings-2.
+           write output-line                from ws-blank-line.
+
+       300-initialread.
+           read invalid-file
+                at end move ws-yes-flag      to ws-eof-flag.
+
+       400-processrecords.
+           add 1                            to ws-total-records.
+           perform 350-applycorrection.
+           perform 420-editrecords.
+
+           read invalid-file
+                at end move ws-yes-flag      to ws-eof-flag.
+
+       350-applycorrection.
+           move ws-no-flag                  to ws-found-flag.
+           move 0                           to ws-match-idx.
+
+           perform 360-searchcorrection
+                varying ws-corr-idx from 1 by 1
+                until ws-corr-idx > ws-correction-count
+                   or ws-found-flag = ws-yes-flag.
+
+           if ws-found-flag = ws-yes-flag
+                move wc-corrected-line (ws-match-idx)
+                                             to ws-edit-record
+                add 1                       to ws-corrected-records
+           else
+                move invalid-line           to ws-edit-record
+           end-if.
+
+       360-searchcorrection.
+           if wc-invoice-num (ws-corr-idx) = invalid-line (13:9)
+                move ws-yes-flag            to ws-found-flag
+                move ws-corr-idx            to ws-match-idx
+           end-if.
+
+      * pay-type is valid if it matches an entry on the
+      * operator-maintained parameter list loaded at 100-openfiles.
+       151-checkpaytype.
+           move ws-no-flag                  to ws-paytype-found-flag.
+
+           perform 152-checkpaytypeentry
+                varying ws-paytype-search-idx from 1 by 1
+                until ws-paytype-search-idx > ws-pay-type-count
+                   or ws-paytype-found-flag = ws-yes-flag.
+
+       152-checkpaytypeentry.
+           if wp-pay-type (ws-paytype-search-idx) = il-pay-type
+                move ws-yes-flag            to ws-paytype-found-flag
+           end-if.
+
+       420-editrecords.
+           move spaces                      to ws-error-msg.
+           move ws-no-flag                  to ws-error-flag.
+
+           if not il-valid-tran-code
+                move ws-yes-flag            to ws-error-flag
+                move ws-error-1-msg         to ws-error-msg
+                perform 440-writeresults
+           end-if.
+
+           if il-tran-amount is not numeric
+                move ws-yes-flag            to ws-error-flag
+                move ws-error-2-msg         to ws-error-msg
+                perform 440-writeresults
+           end-if.
+
+           perform 151-checkpaytype.
+           if ws-paytype-found-flag = ws-no-flag
+                move ws-yes-flag            to ws-error-flag
+                move ws-error-3-msg         to ws-error-msg
+                perform 440-writeresults
+           end-if.
+
+           move il-store-num                to sm-store-num.
+           read store-master
+                invalid key
+                     move ws-yes-flag       to ws-error-flag
+                     move ws-error-4-msg    to ws-error-msg
+                     perform 440-writeresults
+                not invalid key
+                     if sm-store-closed
+                          move ws-yes-flag  to ws-error-flag
+                          move ws-error-10-msg
+                                             to ws-error-msg
+                          perform 440-writeresults
+                     end-if
+           end-read.
+
+      * anything other than found ('00') or not-found ('23') on the
+      * store master is an I/O failure INVALID KEY alone would not
+      * catch (file not found, permanent device error) - fatal,
+      * since the rest of this run's re-edit cannot be trusted.
+           if ws-store-master-status <> '00'
+              and ws-store-master-status <> '23'
+                display 'A6CORR: STORE-MASTER I/O ERROR, STATUS = '
+                                             ws-store-master-status
+                stop run
+           end-if.
+
+           if not il-valid-invoice-num-1 or
+              not il-valid-invoice-num-2
+                move ws-yes-flag            to ws-error-flag
+                move ws-error-5-msg         to ws-error-msg
+                perform 440-writeresults
+           end-if.
+
+           if il-invoice-num-1 = il-invoice-num-2
+                move ws-yes-flag            to ws-error-flag
+                move ws-error-6-msg         to ws-error-msg
+                perform 440-writeresults
+           end-if.
+
+           if il-invoice-num-4-9 is not numeric or
+              not il-valid-invoice-num-4-9
+                move ws-yes-flag            to ws-error-flag
+                move ws-error-7-msg         to ws-error-msg
+                perform 440-writeresults
+           end-if.
+
+           if not il-valid-invoice-num-3
+                move ws-yes-flag            to ws-error-flag
+                move ws-error-8-msg         to ws-error-msg
+                perform 440-writeresults
+           end-if.
+
+           if il-sku-code = spaces
+                move ws-yes-flag            to ws-error-flag
+                move ws-error-9-msg         to ws-error-msg
+                perform 440-writeresults
+           else
+                move il-sku-code            to km-sku-code
+                read sku-master
+                     invalid key
+                          move ws-yes-flag  to ws-error-flag
+                          move ws-error-11-msg
+                                             to ws-error-msg
+                          perform 440-writeresults
+                end-read
+
+      * same I/O-failure guard as the store master read above.
+                if ws-sku-master-status <> '00'
+                   and ws-sku-master-status <> '23'
+                     display 'A6CORR: SKU-MASTER I/O ERROR, STATUS = '
+                                             ws-sku-master-status
+                     stop run
+                end-if
+           end-if.
+
+           if il-new-terminal-tran
+                perform 425-editnewterminalfields
+           end-if.
+
+           perform 445-writerecordresult.
+
+       425-editnewterminalfields.
+           if il-cashier-id = spaces
+                move ws-yes-flag            to ws-error-flag
+                move ws-error-12-msg        to ws-error-msg
+                perform 440-writeresults
+           end-if.
+
+           if il-register-num is not numeric or
+              not il-valid-register-num
+                move ws-yes-flag            to ws-error-flag
+                move ws-error-13-msg        to ws-error-msg
+                perform 440-writeresults
+           end-if.
+
+       440-writeresults.
+      * prints one detail line per error found, same as A6EDIT's
+      * 440-writeerrors - the once-per-record write/count happens
+      * afterward in 445-writerecordresult.
+           move ws-edit-record              to ws-input-data-out.
+           if ws-found-flag = ws-yes-flag
+                move 'Corrected Before Edit'
+                                             to ws-correction-status-out
+           else
+                move 'Uncorrected'          to ws-correction-status-out
+           end-if.
+           write output-line                from ws-detail-line.
+
+      * the record's errors (if any) have all been printed above by
+      * now - write it to resubmit-valid/invalid-file exactly once,
+      * based on the final state of ws-error-flag, not once per error.
+       445-writerecordresult.
+           if ws-error-flag = ws-yes-flag
+                add 1                       to ws-still-invalid-records
+                write resubmit-invalid-line from ws-edit-record
+           else
+                add 1                       to ws-now-valid-records
+                write resubmit-valid-line   from ws-edit-record
+           end-if.
+
+           move ws-no-flag                  to ws-error-flag.
+
+       500-printtotals.
+           write output-line                from ws-blank-line.
+           move ws-corrected-records        to ws-corrected-out.
+           move ws-now-valid-records        to ws-now-valid-out.
+           move ws-still-invalid-records    to ws-still-invalid-out.
+           write output-line                from ws-headings-3.
+
+       600-closefiles.
+           close invalid-file,
+                 correction-file,
+                 store-master,
+                 sku-master,
+                 resubmit-valid-file,
+                 resubmit-invalid-file,
+                 output-file.
+      *
+      *
+       end program A6CORR.
