@@ -16,12 +16,35 @@
                organization is sequential.
 
            select valid-file
-               assign to VALID
+               assign to VALIDF
                organization is sequential.
 
            select invalid-file
                assign to NOTVALID
                organization is sequential.
+
+      * store master - open/closed status by store number, maintained
+      * by operations so store adds/closures do not need a recompile.
+           select store-master
+               assign to STOREMAS
+               organization is indexed
+               access mode is random
+               record key is sm-store-num
+               file status is ws-store-master-status.
+
+      * sku/product master - one record per sellable sku code.
+           select sku-master
+               assign to SKUMAS
+               organization is indexed
+               access mode is random
+               record key is km-sku-code
+               file status is ws-sku-master-status.
+
+      * pay-type parameter list - operator-maintained, so a new
+      * tender type does not need a programmer and a recompile.
+           select pay-type-param-file
+               assign to PAYPARM
+               organization is sequential.
       *
       * output-file declaration
            select output-file
@@ -34,19 +57,20 @@
        fd input-file
            recording mode is F
            data record is input-line
-           record contains 36 characters.
+           record contains 43 characters.
       *
        01 input-line.
            05 il-tran-code                  pic x.
                 88 il-valid-tran-code
-                    value 'S', 'R', 'L'.
+                    value 'S', 'R', 'L', 'N'.
+      * 'N' is a sale rung up on one of the newer POS terminals - same
+      * record as S/L/R plus a cashier id and register number tacked
+      * on the end (see il-cashier-id / il-register-num below).
+                88 il-new-terminal-tran
+                    value 'N'.
            05 il-tran-amount                pic 9(5)V99.
            05 il-pay-type                   pic xx.
-                88 il-valid-pay-type
-                    value 'CA', 'CR', 'DB'.
            05 il-store-num                  pic 99.
-                88 il-valid-store-num
-                    value 01, 02, 03, 04, 05, 12.
            05 il-invoice-num.
       *First three invoice nums are alphabetic.
                 10 il-invoice-num-1         pic x.
@@ -62,25 +86,68 @@
                     88 il-valid-invoice-num-4-9
                         value 100000 thru 900000.
            05 il-sku-code                   pic x(15).
-                88 il-valid-sku-code
-                    value spaces.
+      * new-terminal fields - spaces/zeros on an S/L/R record from an
+      * older terminal, carried along so the record stays one fixed
+      * width across both terminal generations.
+           05 il-cashier-id                 pic x(5).
+           05 il-register-num               pic 99.
+                88 il-valid-register-num
+                    value 01 thru 20.
       ************************************************
 
        fd valid-file
            recording mode is F
            data record is valid-line
-           record contains 36 characters.
+           record contains 43 characters.
 
-       01 valid-line                        pic x(36).
+       01 valid-line                        pic x(43).
 
       **********************************************
 
        fd invalid-file
            recording mode is F
            data record is invalid-line
-           record contains 36 characters.
+           record contains 43 characters.
+
+       01 invalid-line                      pic x(43).
+
+      **********************************************
+
+       fd store-master
+           recording mode is F
+           data record is store-master-record
+           record contains 3 characters.
+
+       01 store-master-record.
+           05 sm-store-num                  pic 99.
+           05 sm-store-status               pic x.
+                88 sm-store-open
+                    value 'O'.
+                88 sm-store-closed
+                    value 'C'.
+
+      **********************************************
 
-       01 invalid-line                      pic x(36).
+       fd sku-master
+           recording mode is F
+           data record is sku-master-record
+           record contains 16 characters.
+
+       01 sku-master-record.
+           05 km-sku-code                   pic x(15).
+           05 km-sku-status                 pic x.
+                88 km-sku-active
+                    value 'A'.
+
+      **********************************************
+
+       fd pay-type-param-file
+           recording mode is F
+           data record is pay-type-param-record
+           record contains 2 characters.
+
+       01 pay-type-param-record.
+           05 pp-pay-type                   pic xx.
 
       **********************************************
 
@@ -104,6 +171,23 @@
        01 ws-error-flag                     pic x
            value 'N'.
 
+       01 ws-store-master-status            pic xx.
+       01 ws-sku-master-status               pic xx.
+
+       01 ws-paytype-eof-flag                pic x
+           value 'N'.
+       01 ws-paytype-found-flag              pic x
+           value 'N'.
+
+      * operator-maintained pay-type list, loaded from
+      * pay-type-param-file, in place of a compiled-in 88-level.
+       01 ws-pay-type-table.
+           05 ws-pay-type-entry              occurs 20 times
+                                              indexed by ws-paytype-idx.
+                10 wp-pay-type                pic xx.
+       01 ws-pay-type-count                  pic 9(3)
+           value 0.
+       01 ws-paytype-search-idx              pic 9(3).
 
        01 ws-blank-line.
           05 filler                         pic x(175).
@@ -117,6 +201,8 @@
                 value 0.
            05 ws-error-count                pic 999
                 value 0.
+           05 ws-recon-check                pic 999
+                value 0.
 
        01 ws-headings-1.
            05 filler                        pic x(33)
@@ -166,6 +252,36 @@
            05 filler                        pic x(83)
                 value spaces.
 
+      * control-total reconciliation - proves no records were lost
+      * between input-file and the valid-file/invalid-file split.
+       01 ws-recon-heading.
+           05 filler                        pic x(29)
+                value "Control Total Reconciliation".
+
+       01 ws-recon-detail.
+           05 filler                        pic x(18)
+                value "Total Records Read".
+           05 filler                        pic x(3)
+                value " = ".
+           05 ws-total-read-out             pic zz9.
+           05 filler                        pic x(6)
+                value spaces.
+           05 filler                        pic x(18)
+                value "Total Valid Recs  ".
+           05 filler                        pic x(3)
+                value " = ".
+           05 ws-total-valid-out            pic zz9.
+           05 filler                        pic x(6)
+                value spaces.
+           05 filler                        pic x(18)
+                value "Total Invalid Recs".
+           05 filler                        pic x(3)
+                value " = ".
+           05 ws-total-invalid-out          pic zz9.
+
+       01 ws-recon-result.
+           05 ws-recon-msg                  pic x(60).
+
        01 ws-error-messages.
       *no err message for invoice number format as instructed
 
@@ -205,8 +321,24 @@
            05 ws-error-9-msg                pic x(24)
                 value 'SKU Code cannot be empty'.
 
+      *Store number is on the store master file but closed
+           05 ws-error-10-msg               pic x(22)
+                value 'Store Number Is Closed'.
+
+      *SKU Code does not exist on the sku/product master file
+           05 ws-error-11-msg               pic x(20)
+                value 'SKU Not On File'.
+
+      *New-terminal ('N') records must carry a cashier id
+           05 ws-error-12-msg               pic x(26)
+                value 'Cashier ID cannot be empty'.
+
+      *New-terminal ('N') records must carry a valid register number
+           05 ws-error-13-msg               pic x(23)
+                value 'Invalid Register Number'.
+
        01 ws-detail-line.
-           05 ws-input-data-out             pic x(36).
+           05 ws-input-data-out             pic x(43).
            05 filler                        pic x(7)
                 value spaces.
            05 ws-tran-code-out              pic x.
@@ -245,11 +377,34 @@
            goback.
 
        100-openfiles.
-           open input  input-file.
+           open input  input-file,
+                       store-master,
+                       sku-master,
+                       pay-type-param-file.
            open output output-file,
                        valid-file,
                        invalid-file.
 
+           perform 115-loadpaytypes
+                until ws-paytype-eof-flag = ws-yes-flag.
+           close pay-type-param-file.
+
+       115-loadpaytypes.
+           read pay-type-param-file
+                at end
+                     move ws-yes-flag        to ws-paytype-eof-flag
+                not at end
+                     add 1                   to ws-pay-type-count
+                     if ws-pay-type-count > 20
+                          display
+                             'A6EDIT: PAYPARM EXCEEDS 20 ENTRIES'
+                          stop run
+                     end-if
+                     set ws-paytype-idx      to ws-pay-type-count
+                     move pp-pay-type        to wp-pay-type
+                                                       (ws-paytype-idx)
+           end-read.
+
        200-writeheadings.
            write output-line                from ws-headings-1.
            write output-line                from ws-blank-line.
@@ -283,16 +438,37 @@
                 perform 440-writeerrors
            end-if.
 
-           if not il-valid-pay-type
+           perform 150-checkpaytype.
+           if ws-paytype-found-flag = ws-no-flag
                 move ws-yes-flag            to ws-error-flag
                 move ws-error-3-msg         to ws-error-msg
                 perform 440-writeerrors
            end-if.
 
-           if not il-valid-store-num
-                move ws-yes-flag            to ws-error-flag
-                move ws-error-4-msg         to ws-error-msg
-                perform 440-writeerrors
+           move il-store-num                to sm-store-num.
+           read store-master
+                invalid key
+                     move ws-yes-flag       to ws-error-flag
+                     move ws-error-4-msg    to ws-error-msg
+                     perform 440-writeerrors
+                not invalid key
+                     if sm-store-closed
+                          move ws-yes-flag  to ws-error-flag
+                          move ws-error-10-msg
+                                             to ws-error-msg
+                          perform 440-writeerrors
+                     end-if
+           end-read.
+
+      * anything other than found ('00') or not-found ('23') on the
+      * store master is an I/O failure INVALID KEY alone would not
+      * catch (file not found, permanent device error) - fatal,
+      * since the rest of this run's validation cannot be trusted.
+           if ws-store-master-status <> '00'
+              and ws-store-master-status <> '23'
+                display 'A6EDIT: STORE-MASTER I/O ERROR, STATUS = '
+                                             ws-store-master-status
+                stop run
            end-if.
 
            if not il-valid-invoice-num-1 or
@@ -325,6 +501,60 @@
                 move ws-yes-flag            to ws-error-flag
                 move ws-error-9-msg         to ws-error-msg
                 perform 440-writeerrors
+           else
+                move il-sku-code            to km-sku-code
+                read sku-master
+                     invalid key
+                          move ws-yes-flag  to ws-error-flag
+                          move ws-error-11-msg
+                                             to ws-error-msg
+                          perform 440-writeerrors
+                end-read
+
+      * same I/O-failure guard as the store master read above.
+                if ws-sku-master-status <> '00'
+                   and ws-sku-master-status <> '23'
+                     display 'A6EDIT: SKU-MASTER I/O ERROR, STATUS = '
+                                             ws-sku-master-status
+                     stop run
+                end-if
+           end-if.
+
+           if il-new-terminal-tran
+                perform 425-editnewterminalfields
+           end-if.
+
+           perform 445-writerecordresult.
+
+      * extra edits that only apply to the richer record the newer
+      * POS terminals send - cashier id and register number.
+       425-editnewterminalfields.
+           if il-cashier-id = spaces
+                move ws-yes-flag            to ws-error-flag
+                move ws-error-12-msg        to ws-error-msg
+                perform 440-writeerrors
+           end-if.
+
+           if il-register-num is not numeric or
+              not il-valid-register-num
+                move ws-yes-flag            to ws-error-flag
+                move ws-error-13-msg        to ws-error-msg
+                perform 440-writeerrors
+           end-if.
+
+      * pay-type is valid if it matches an entry on the
+      * operator-maintained parameter list loaded at 100-openfiles.
+       150-checkpaytype.
+           move ws-no-flag                  to ws-paytype-found-flag.
+
+           perform 155-checkpaytypeentry
+                varying ws-paytype-search-idx from 1 by 1
+                until ws-paytype-search-idx > ws-pay-type-count
+                   or ws-paytype-found-flag = ws-yes-flag.
+
+       155-checkpaytypeentry.
+           if wp-pay-type (ws-paytype-search-idx) = il-pay-type
+                move ws-yes-flag            to ws-paytype-found-flag
            end-if.
 
        440-writeerrors.
@@ -336,14 +566,7 @@
       * Prints all errors that happened in the input-file with their
       * respective input data record.
 
-           if ws-error-flag = ws-yes-flag
-                add 1                       to ws-invalid-records
-                add 1                       to ws-error-count
-                write invalid-line          from input-line
-           else
-                add 1                       to ws-valid-records
-                write valid-line            from input-line
-           end-if.
+           add 1                            to ws-error-count.
 
            move input-line                  to ws-input-data-out.
            move il-tran-code                to ws-tran-code-out.
@@ -353,15 +576,48 @@
            move il-invoice-num              to ws-invoice-num-out.
            move il-sku-code                 to ws-sku-out.
            write output-line                from ws-detail-line.
-           move  ws-no-flag                 to ws-error-flag.
+
+      * the record's errors (if any) have all been printed above by
+      * now - write it to valid-file or invalid-file exactly once,
+      * based on the final state of ws-error-flag, not once per error.
+       445-writerecordresult.
+           if ws-error-flag = ws-yes-flag
+                add 1                       to ws-invalid-records
+                write invalid-line          from input-line
+           else
+                add 1                       to ws-valid-records
+                write valid-line            from input-line
+           end-if.
+
+           move ws-no-flag                  to ws-error-flag.
 
        500-printtotals.
            write output-line                from ws-blank-line.
            move ws-error-count              to ws-error-count-out.
            write output-line                from ws-headings-3.
 
+           write output-line                from ws-blank-line.
+           write output-line                from ws-recon-heading.
+           move ws-total-records            to ws-total-read-out.
+           move ws-valid-records            to ws-total-valid-out.
+           move ws-invalid-records          to ws-total-invalid-out.
+           write output-line                from ws-recon-detail.
+
+           add ws-valid-records             to ws-invalid-records
+                giving ws-recon-check.
+           if ws-recon-check = ws-total-records
+                move 'Control Totals Balance - OK'
+                                             to ws-recon-msg
+           else
+                move '*** CONTROL TOTAL MISMATCH ***'
+                                             to ws-recon-msg
+           end-if.
+           write output-line                from ws-recon-result.
+
        600-closefiles.
            close input-file,
+                 store-master,
+                 sku-master,
                  valid-file,
                  invalid-file,
                  output-file.
