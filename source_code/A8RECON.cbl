@@ -0,0 +1,319 @@
+       identification division.
+       program-id. A8RECON.
+       date-written. 08-25-2024.
+       author. TALENT NYOTA.
+      *Description: A8 End-Of-Day Management Reconciliation Report.
+      *Reads the printed report streams already produced by A6EDIT,
+      *A7SPLIT and A9RET for the day's run and folds their control
+      *totals into one consolidated report, cross-checking A6's valid
+      *record count against the combined S/L/R counts out of A7 and
+      *A9 so an out-of-balance day is caught without re-keying totals
+      *by hand.
+      *
+       environment division.
+       configuration section.
+      *
+       input-output section.
+      *
+       file-control.
+      * the three report streams produced earlier in the day's run
+           select a6-report
+               assign to A6RPT
+               organization is sequential.
+
+           select a7-report
+               assign to A7RPT
+               organization is sequential.
+
+           select a9-report
+               assign to A9RPT
+               organization is sequential.
+
+      * consolidated management report
+           select output-file
+               assign to A8OUT
+               organization is sequential.
+      *
+       data division.
+       file section.
+      **********************************************
+       fd a6-report
+           recording mode is F
+           data record is a6-report-line
+           record contains 175 characters.
+
+       01 a6-report-line                    pic x(175).
+
+      **********************************************
+       fd a7-report
+           recording mode is F
+           data record is a7-report-line
+           record contains 190 characters.
+
+       01 a7-report-line                    pic x(190).
+
+      **********************************************
+       fd a9-report
+           recording mode is F
+           data record is a9-report-line
+           record contains 190 characters.
+
+       01 a9-report-line                    pic x(190).
+
+      **********************************************
+       fd output-file
+           recording mode is F
+           data record is output-line
+           record contains 175 characters.
+
+       01 output-line                       pic x(175).
+
+      **********************************************
+       working-storage section.
+
+       01 ws-a6-eof-flag                    pic x
+           value 'N'.
+       01 ws-a7-eof-flag                    pic x
+           value 'N'.
+       01 ws-a9-eof-flag                    pic x
+           value 'N'.
+       01 ws-no-flag                        pic x
+           value 'N'.
+       01 ws-yes-flag                       pic x
+           value 'Y'.
+
+      * heading-then-detail state flags - the totals this program
+      * needs are printed by A7SPLIT and A9RET as a heading record
+      * immediately followed by the detail record carrying the
+      * actual figures, so the next record read after the heading
+      * line is seen is the one to pull numbers out of.
+       01 ws-a7-heading-seen-flag           pic x
+           value 'N'.
+       01 ws-a9-heading-seen-flag           pic x
+           value 'N'.
+
+       01 ws-date-line                      pic 9(6).
+
+       01 ws-blank-line.
+           05 filler                        pic x(175).
+
+      * figures pulled out of A6EDIT's control total reconciliation
+      * line (added when that report got its own recon block).
+       01 ws-a6-totals.
+           05 ws-a6-read                    pic 999
+                value 0.
+           05 ws-a6-valid                   pic 999
+                value 0.
+           05 ws-a6-invalid                 pic 999
+                value 0.
+
+      * S/L counts out of A7SPLIT's combined totals detail line.
+       01 ws-a7-totals.
+           05 ws-a7-s-count                 pic 999
+                value 0.
+           05 ws-a7-l-count                 pic 999
+                value 0.
+
+      * R count out of A9RET's totals detail line.
+       01 ws-a9-totals.
+           05 ws-a9-r-count                 pic 999
+                value 0.
+
+       01 ws-combined-count                 pic 9(4)
+           value 0.
+
+       01 ws-headings-1.
+           05 filler                        pic x(35)
+                value "End-Of-Day Management Report From ".
+           05 ws-date-out                   pic 9(6).
+           05 filler                        pic x(73)
+                value spaces.
+           05 ws-name-line                  pic x(17)
+                value "Miguel Stoyke, A8".
+
+       01 ws-headings-2.
+           05 filler                        pic x(34)
+                value "Source Program Control Totals".
+
+       01 ws-detail-a6.
+           05 filler                        pic x(22)
+                value "A6EDIT - Records Read".
+           05 filler                        pic x(3)
+                value " = ".
+           05 ws-a6-read-out                pic zz9.
+           05 filler                        pic x(6)
+                value spaces.
+           05 filler                        pic x(22)
+                value "Valid Recs            ".
+           05 filler                        pic x(3)
+                value " = ".
+           05 ws-a6-valid-out               pic zz9.
+           05 filler                        pic x(6)
+                value spaces.
+           05 filler                        pic x(22)
+                value "Invalid Recs          ".
+           05 filler                        pic x(3)
+                value " = ".
+           05 ws-a6-invalid-out             pic zz9.
+
+       01 ws-detail-a7.
+           05 filler                        pic x(22)
+                value "A7SPLIT - S Count     ".
+           05 filler                        pic x(3)
+                value " = ".
+           05 ws-a7-s-out                   pic zz9.
+           05 filler                        pic x(6)
+                value spaces.
+           05 filler                        pic x(22)
+                value "L Count               ".
+           05 filler                        pic x(3)
+                value " = ".
+           05 ws-a7-l-out                   pic zz9.
+
+       01 ws-detail-a9.
+           05 filler                        pic x(22)
+                value "A9RET - R Count       ".
+           05 filler                        pic x(3)
+                value " = ".
+           05 ws-a9-r-out                   pic zz9.
+
+       01 ws-headings-3.
+           05 filler                        pic x(40)
+                value "Cross-Program Reconciliation".
+
+       01 ws-detail-recon.
+           05 filler                        pic x(20)
+                value "A6 Valid Recs       ".
+           05 filler                        pic x(3)
+                value " = ".
+           05 ws-recon-a6-out                pic zz9.
+           05 filler                        pic x(6)
+                value spaces.
+           05 filler                        pic x(20)
+                value "A7 S+L + A9 R       ".
+           05 filler                        pic x(3)
+                value " = ".
+           05 ws-recon-combined-out          pic zz9.
+
+       01 ws-recon-result.
+           05 ws-recon-msg                  pic x(60).
+
+      *
+       procedure division.
+       000-main.
+           perform 100-openfiles.
+
+           accept ws-date-line              from date.
+
+           perform 200-reada6
+                until ws-a6-eof-flag = ws-yes-flag.
+           perform 300-reada7
+                until ws-a7-eof-flag = ws-yes-flag.
+           perform 400-reada9
+                until ws-a9-eof-flag = ws-yes-flag.
+
+           perform 500-writereport.
+           perform 600-closefiles.
+
+           goback.
+
+       100-openfiles.
+           open input  a6-report,
+                       a7-report,
+                       a9-report.
+           open output output-file.
+
+       200-reada6.
+      * A6EDIT's reconciliation detail line is self-identifying - it
+      * carries all three figures on one record, so no heading/detail
+      * state machine is needed for this stream.
+           read a6-report
+                at end
+                     move ws-yes-flag        to ws-a6-eof-flag
+                not at end
+                     if a6-report-line (1:18) = "Total Records Read"
+                          move a6-report-line (22:3)  to ws-a6-read
+                          move a6-report-line (52:3)  to ws-a6-valid
+                          move a6-report-line (82:3)  to ws-a6-invalid
+                     end-if
+           end-read.
+
+       300-reada7.
+           read a7-report
+                at end
+                     move ws-yes-flag        to ws-a7-eof-flag
+                not at end
+                     if ws-a7-heading-seen-flag = ws-yes-flag
+                          move a7-report-line (102:3) to ws-a7-s-count
+                          move a7-report-line (118:3) to ws-a7-l-count
+                          move ws-no-flag     to ws-a7-heading-seen-flag
+                     else
+                          if a7-report-line (1:15) = "Total S Amount"
+                               move ws-yes-flag
+                                          to ws-a7-heading-seen-flag
+                          end-if
+                     end-if
+           end-read.
+
+       400-reada9.
+           read a9-report
+                at end
+                     move ws-yes-flag        to ws-a9-eof-flag
+                not at end
+                     if ws-a9-heading-seen-flag = ws-yes-flag
+                          move a9-report-line (52:3)  to ws-a9-r-count
+                          move ws-no-flag     to ws-a9-heading-seen-flag
+                     else
+                          if a9-report-line (1:13) = "Total S Count"
+                               move ws-yes-flag
+                                          to ws-a9-heading-seen-flag
+                          end-if
+                     end-if
+           end-read.
+
+       500-writereport.
+           move ws-date-line                to ws-date-out.
+           write output-line                from ws-headings-1.
+           write output-line                from ws-blank-line.
+           write output-line                from ws-headings-2.
+           write output-line                from ws-blank-line.
+
+           move ws-a6-read                  to ws-a6-read-out.
+           move ws-a6-valid                 to ws-a6-valid-out.
+           move ws-a6-invalid               to ws-a6-invalid-out.
+           write output-line                from ws-detail-a6.
+
+           move ws-a7-s-count               to ws-a7-s-out.
+           move ws-a7-l-count               to ws-a7-l-out.
+           write output-line                from ws-detail-a7.
+
+           move ws-a9-r-count               to ws-a9-r-out.
+           write output-line                from ws-detail-a9.
+
+           write output-line                from ws-blank-line.
+           write output-line                from ws-headings-3.
+           write output-line                from ws-blank-line.
+
+           move ws-a6-valid                 to ws-recon-a6-out.
+           add ws-a7-s-count  ws-a7-l-count ws-a9-r-count
+                                             giving ws-combined-count.
+           move ws-combined-count           to ws-recon-combined-out.
+           write output-line                from ws-detail-recon.
+
+           if ws-a6-valid = ws-combined-count
+                move 'Cross-Program Totals Balance - OK'
+                                             to ws-recon-msg
+           else
+                move '*** CROSS-PROGRAM TOTAL MISMATCH ***'
+                                             to ws-recon-msg
+           end-if.
+           write output-line                from ws-recon-result.
+
+       600-closefiles.
+           close a6-report,
+                 a7-report,
+                 a9-report,
+                 output-file.
+      *
+      *
+       end program A8RECON.
