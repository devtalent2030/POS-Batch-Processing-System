@@ -22,6 +22,13 @@
             select ret-file
                assign to RETFILE
                organization is sequential.
+
+      * unrecognized tran-code records, so a new or corrupted
+      * tran-code shows up as a visible exception instead of
+      * silently vanishing from every downstream total.
+            select exception-file
+               assign to EXCFILE
+               organization is sequential.
       *
       * output-file declaration
            select output-file
@@ -35,15 +42,23 @@
        fd input-file
            recording mode is F
            data record is input-line
-           record contains 36 characters.
+           record contains 43 characters.
 
       **********************************************
        01 input-line.
            05 il-tran-code                  pic x.
            05 il-tran-amount                pic 9(5)V99.
+           05 il-pay-type                   pic xx.
            05 il-store-num                  pic 99.
            05 il-invoice-num                pic x(9).
            05 il-sku-code                   pic x(15).
+      * new-terminal fields - carried along so this program reads the
+      * same 43-byte shared INFILE record A6EDIT validates; A7SPLIT's
+      * S/L/R split does not otherwise reference these fields ('N'
+      * records are split the same way 'S' records are - see
+      * 420-SPLITRECORDS).
+           05 il-cashier-id                 pic x(5).
+           05 il-register-num               pic 99.
 
       ************************************************
 
@@ -63,6 +78,15 @@
 
        01 ret-line                      pic x(36).
 
+      **********************************************
+
+       fd exception-file
+           recording mode is F
+           data record is exception-line
+           record contains 36 characters.
+
+       01 exception-line                pic x(36).
+
       **********************************************
        fd output-file
            recording mode is F
@@ -83,12 +107,61 @@
        01 ws-blank-line.
           05 filler                         pic x(190).
 
+       01 ws-date-line                      pic 9(6).
+
+      * header/trailer records stamped on sl-file and ret-file so a
+      * rerun carries the business date and can be verified against
+      * the original run's record/amount control totals instead of
+      * just overwriting a bare stream of 36-byte lines.
+       01 ws-data-header-line.
+           05 ws-dh-record-type              pic x
+                value 'H'.
+           05 ws-dh-business-date            pic 9(6).
+           05 filler                         pic x(29)
+                value spaces.
+
+       01 ws-data-trailer-line.
+           05 ws-dt-record-type              pic x
+                value 'T'.
+           05 ws-dt-record-count             pic 9(5).
+           05 ws-dt-amount-total             pic 9(8)V99.
+           05 filler                         pic x(20)
+                value spaces.
+
+      * matching header/trailer lines for the printed output-file.
+       01 ws-outfile-header.
+           05 filler                         pic x(24)
+                value "A7SPLIT Run Date  : ".
+           05 ws-oh-date-out                 pic 9(6).
+           05 filler                         pic x(160)
+                value spaces.
+
+       01 ws-outfile-trailer.
+           05 filler                         pic x(24)
+                value "End Of A7SPLIT Run".
+           05 filler                         pic x(20)
+                value "Total Records  = ".
+           05 ws-ot-count-out                pic zz9.
+           05 filler                         pic x(20)
+                value "Total Amount   = ".
+           05 ws-ot-amount-out               pic $ZZZ,ZZZ.99.
+           05 filler                         pic x(112)
+                value spaces.
+
        01 ws-counters.
            05 ws-sl-total                   pic 999.
            05 ws-s-total                    pic 999.
            05 ws-l-total                    pic 999.
            05 ws-r-total                    pic 999.
            05 ws-grand-total                pic 9(6)V99.
+           05 ws-exception-total            pic 999.
+
+      * set when il-store-num is outside the 1-99 range the per-store
+      * table below can subscript - an S/L/R record in that state is
+      * routed to exception-file the same as an unrecognized
+      * tran-code, instead of being used to subscript ws-store-totals.
+       01 ws-store-range-flag               pic x
+           value 'N'.
 
        01 ws-tran-amount-totals.
            05 ws-sl-total-amount            pic 9(6)V99.
@@ -97,6 +170,25 @@
            05 ws-r-total-amount             pic 9(6)V99.
            05 ws-grand-total-amount         pic 9(8)V99.
 
+      * pay-type breakdown for S and L transactions, by count and
+      * amount, so tender mix can be reconciled across all 3 tran
+      * types the same way A9RET already reconciles it for R.
+       01 ws-s-paytype-totals.
+           05 ws-s-cash-count               pic 999.
+           05 ws-s-cash-amount              pic 9(6)V99.
+           05 ws-s-credit-count             pic 999.
+           05 ws-s-credit-amount            pic 9(6)V99.
+           05 ws-s-debit-count              pic 999.
+           05 ws-s-debit-amount             pic 9(6)V99.
+
+       01 ws-l-paytype-totals.
+           05 ws-l-cash-count               pic 999.
+           05 ws-l-cash-amount              pic 9(6)V99.
+           05 ws-l-credit-count             pic 999.
+           05 ws-l-credit-amount            pic 9(6)V99.
+           05 ws-l-debit-count              pic 999.
+           05 ws-l-debit-amount             pic 9(6)V99.
+
        01 ws-headings-titles.
            05 filler                        pic x(10)
                 value "Tran. Code".
@@ -201,11 +293,73 @@
                 value spaces.
            05 ws-grand-out                  pic zz9.
 
+       01 ws-exception-totals.
+           05 filler                        pic x(22)
+                value "Total Exception Count".
+           05 filler                        pic x(3)
+                value " = ".
+           05 ws-exception-count-out        pic zz9.
+
+      * per-store subtotals, indexed directly by store number, so the
+      * group break needs no sort step on the input.
+       01 ws-store-totals.
+           05 ws-store-entry                occurs 99 times
+                                             indexed by ws-store-idx.
+                10 ws-store-s-count          pic 999.
+                10 ws-store-s-amount         pic 9(6)V99.
+                10 ws-store-l-count          pic 999.
+                10 ws-store-l-amount         pic 9(6)V99.
+                10 ws-store-r-count          pic 999.
+                10 ws-store-r-amount         pic 9(6)V99.
+
+       01 ws-store-heading.
+           05 filler                        pic x(30)
+                value "Per-Store Subtotals".
+
+       01 ws-store-detail-line.
+           05 filler                        pic x(5)
+                value "Store".
+           05 ws-store-num-sub-out           pic 99.
+           05 filler                        pic x(3)
+                value spaces.
+           05 filler                        pic x(3)
+                value "S =".
+           05 ws-store-s-count-out           pic zz9.
+           05 filler                        pic x(2)
+                value spaces.
+           05 ws-store-s-amount-out          pic $ZZ,ZZZ.99.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(3)
+                value "L =".
+           05 ws-store-l-count-out           pic zz9.
+           05 filler                        pic x(2)
+                value spaces.
+           05 ws-store-l-amount-out          pic $ZZ,ZZZ.99.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(3)
+                value "R =".
+           05 ws-store-r-count-out           pic zz9.
+           05 filler                        pic x(2)
+                value spaces.
+           05 ws-store-r-amount-out          pic $ZZ,ZZZ.99.
+
+       01 ws-paytype-heading.
+           05 ws-paytype-heading-title      pic x(40).
+
+       01 ws-paytype-detail-line.
+           05 ws-paytype-label              pic x(13).
+           05 ws-paytype-count-out          pic zz9.
+           05 filler                        pic x(16)
+                value " Transactions - ".
+           05 ws-paytype-amount-out         pic $ZZZ,ZZZ.99.
 
 
       *
        procedure division.
        000-main.
+           accept ws-date-line          from date.
            perform 100-openfiles.
            perform 200-writeheadings.
            perform 300-initialread.
@@ -221,9 +375,18 @@
            open input  input-file.
            open output output-file,
                        sl-file,
-                       ret-file.
+                       ret-file,
+                       exception-file.
 
        200-writeheadings.
+           move ws-date-line             to ws-dh-business-date.
+           write sl-line                 from ws-data-header-line.
+           write ret-line                from ws-data-header-line.
+
+           move ws-date-line             to ws-oh-date-out.
+           write output-line             from ws-outfile-header.
+           write output-line             from ws-blank-line.
+
            write output-line               from ws-headings-1.
            write output-line               from ws-blank-line.
            write output-line               from ws-headings-titles.
@@ -240,7 +403,16 @@
                 at end move ws-yes-flag     to ws-eof-flag.
 
        420-splitrecords.
-           if il-tran-code = 'S'
+           move ws-no-flag                  to ws-store-range-flag.
+           if il-store-num >= 1 and il-store-num <= 99
+                move ws-yes-flag            to ws-store-range-flag
+           end-if.
+
+      * 'N' is a new-terminal sale (see A6EDIT) - same downstream
+      * handling as 'S' so A6's valid-record count still reconciles
+      * against A7's S+L count plus A9's R count.
+           if (il-tran-code = 'S' or il-tran-code = 'N')
+              and ws-store-range-flag = ws-yes-flag
                 add 1                       to ws-s-total
                 add 1                       to ws-sl-total
                 add 1                       to ws-grand-total
@@ -248,6 +420,29 @@
                 add il-tran-amount          to ws-sl-total-amount
                 add il-tran-amount          to ws-grand-total-amount
 
+                if il-pay-type = 'CA'
+                     add 1                  to ws-s-cash-count
+                     add il-tran-amount     to ws-s-cash-amount
+                else
+                if il-pay-type = 'CR'
+                     add 1                  to ws-s-credit-count
+                     add il-tran-amount     to ws-s-credit-amount
+                else
+                if il-pay-type = 'DB'
+                     add 1                  to ws-s-debit-count
+                     add il-tran-amount     to ws-s-debit-amount
+                end-if
+                end-if
+                end-if
+
+                set ws-store-idx            to il-store-num
+                add 1                       to
+                                             ws-store-s-count
+                                                       (ws-store-idx)
+                add il-tran-amount          to
+                                             ws-store-s-amount
+                                                       (ws-store-idx)
+
                 move il-tran-code           to ws-tran-code-out
                 move il-store-num           to ws-store-num-out
                 move il-tran-amount         to ws-tran-amount-out
@@ -255,7 +450,7 @@
                 write output-line           from ws-detail-line
                 write sl-line               from input-line
            else
-           if il-tran-code = 'L'
+           if il-tran-code = 'L' and ws-store-range-flag = ws-yes-flag
                 add 1                       to ws-l-total
                 add 1                       to ws-sl-total
                 add 1                       to ws-grand-total
@@ -263,6 +458,29 @@
                 add il-tran-amount          to ws-sl-total-amount
                 add il-tran-amount          to ws-grand-total-amount
 
+                if il-pay-type = 'CA'
+                     add 1                  to ws-l-cash-count
+                     add il-tran-amount     to ws-l-cash-amount
+                else
+                if il-pay-type = 'CR'
+                     add 1                  to ws-l-credit-count
+                     add il-tran-amount     to ws-l-credit-amount
+                else
+                if il-pay-type = 'DB'
+                     add 1                  to ws-l-debit-count
+                     add il-tran-amount     to ws-l-debit-amount
+                end-if
+                end-if
+                end-if
+
+                set ws-store-idx            to il-store-num
+                add 1                       to
+                                             ws-store-l-count
+                                                       (ws-store-idx)
+                add il-tran-amount          to
+                                             ws-store-l-amount
+                                                       (ws-store-idx)
+
                 move il-tran-code           to ws-tran-code-out
                 move il-store-num           to ws-store-num-out
                 move il-tran-amount         to ws-tran-amount-out
@@ -270,18 +488,38 @@
                 write output-line           from ws-detail-line
                 write sl-line               from input-line
            else
-           if il-tran-code = 'R'
+           if il-tran-code = 'R' and ws-store-range-flag = ws-yes-flag
                 add 1                       to ws-r-total
                 add 1                       to ws-grand-total
                 add il-tran-amount          to ws-r-total-amount
                 subtract il-tran-amount     from ws-grand-total-amount
 
+                set ws-store-idx            to il-store-num
+                add 1                       to
+                                             ws-store-r-count
+                                                       (ws-store-idx)
+                add il-tran-amount          to
+                                             ws-store-r-amount
+                                                       (ws-store-idx)
+
                 move il-tran-code           to ws-tran-code-out
                 move il-store-num           to ws-store-num-out
                 move il-tran-amount         to ws-tran-amount-out
 
                 write output-line           from ws-detail-line
                 write ret-line              from input-line
+           else
+      * catches unrecognized tran-codes and S/L/R records whose
+      * store number is outside the 1-99 range ws-store-totals can
+      * subscript.
+                add 1                       to ws-exception-total
+
+                move il-tran-code           to ws-tran-code-out
+                move il-store-num           to ws-store-num-out
+                move il-tran-amount         to ws-tran-amount-out
+
+                write output-line           from ws-detail-line
+                write exception-line        from input-line
            end-if
            end-if
            end-if.
@@ -289,6 +527,12 @@
       *    SUBTRACT ws-r-total-amount FROM ws-grand-total-amount.
 
        500-writetotals.
+           write output-line                from ws-blank-line.
+           write output-line                from ws-store-heading.
+           perform 530-writestoretotals
+                varying ws-store-idx from 1 by 1
+                until ws-store-idx > 99.
+
            move ws-s-total                  to ws-s-out.
            move ws-l-total                  to ws-l-out.
            move ws-sl-total                 to ws-sl-out.
@@ -305,11 +549,92 @@
            write output-line                from ws-headings-totals.
            write output-line                from ws-detail-line-totals.
 
+           move ws-exception-total          to ws-exception-count-out.
+           write output-line                from ws-exception-totals.
+
+           perform 520-writepaytypetotals.
+
+       530-writestoretotals.
+           if ws-store-s-count (ws-store-idx) > 0
+              or ws-store-l-count (ws-store-idx) > 0
+              or ws-store-r-count (ws-store-idx) > 0
+                move ws-store-idx            to ws-store-num-sub-out
+                move ws-store-s-count (ws-store-idx)
+                                             to ws-store-s-count-out
+                move ws-store-s-amount (ws-store-idx)
+                                             to ws-store-s-amount-out
+                move ws-store-l-count (ws-store-idx)
+                                             to ws-store-l-count-out
+                move ws-store-l-amount (ws-store-idx)
+                                             to ws-store-l-amount-out
+                move ws-store-r-count (ws-store-idx)
+                                             to ws-store-r-count-out
+                move ws-store-r-amount (ws-store-idx)
+                                             to ws-store-r-amount-out
+                write output-line           from ws-store-detail-line
+           end-if.
+
+       520-writepaytypetotals.
+           write output-line                from ws-blank-line.
+           move "Payment Type Breakdown - S Transactions"
+                                          to ws-paytype-heading-title.
+           write output-line                from ws-paytype-heading.
+
+           move "Cash (CA): "                to ws-paytype-label.
+           move ws-s-cash-count              to ws-paytype-count-out.
+           move ws-s-cash-amount             to ws-paytype-amount-out.
+           write output-line                from ws-paytype-detail-line.
+
+           move "Credit (CR): "              to ws-paytype-label.
+           move ws-s-credit-count            to ws-paytype-count-out.
+           move ws-s-credit-amount           to ws-paytype-amount-out.
+           write output-line                from ws-paytype-detail-line.
+
+           move "Debit (DB): "               to ws-paytype-label.
+           move ws-s-debit-count             to ws-paytype-count-out.
+           move ws-s-debit-amount            to ws-paytype-amount-out.
+           write output-line                from ws-paytype-detail-line.
+
+           write output-line                from ws-blank-line.
+           move "Payment Type Breakdown - L Transactions"
+                                          to ws-paytype-heading-title.
+           write output-line                from ws-paytype-heading.
+
+           move "Cash (CA): "                to ws-paytype-label.
+           move ws-l-cash-count              to ws-paytype-count-out.
+           move ws-l-cash-amount             to ws-paytype-amount-out.
+           write output-line                from ws-paytype-detail-line.
+
+           move "Credit (CR): "              to ws-paytype-label.
+           move ws-l-credit-count            to ws-paytype-count-out.
+           move ws-l-credit-amount           to ws-paytype-amount-out.
+           write output-line                from ws-paytype-detail-line.
+
+           move "Debit (DB): "               to ws-paytype-label.
+           move ws-l-debit-count             to ws-paytype-count-out.
+           move ws-l-debit-amount            to ws-paytype-amount-out.
+           write output-line                from ws-paytype-detail-line.
+
+           perform 540-writefiletrailers.
+
+       540-writefiletrailers.
+           move ws-sl-total                 to ws-dt-record-count.
+           move ws-sl-total-amount          to ws-dt-amount-total.
+           write sl-line                    from ws-data-trailer-line.
+
+           move ws-r-total                  to ws-dt-record-count.
+           move ws-r-total-amount           to ws-dt-amount-total.
+           write ret-line                   from ws-data-trailer-line.
+
+           move ws-grand-total              to ws-ot-count-out.
+           move ws-grand-total-amount       to ws-ot-amount-out.
+           write output-line                from ws-outfile-trailer.
 
        600-closefiles.
            close input-file,
                  sl-file,
                  ret-file,
+                 exception-file,
                  output-file.
 
 
