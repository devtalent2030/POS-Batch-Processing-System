@@ -15,6 +15,24 @@
                assign to INFILE
                organization is sequential.
 
+      * restart parameter - tells this run whether it is a fresh run
+      * or a restart of a run that was interrupted.
+           select restart-param-file
+               assign to RSTPARM
+               organization is sequential.
+
+      * checkpoint/restart trail - a checkpoint record is appended
+      * every ws-checkpoint-interval records so an interrupted run
+      * can resume from the last checkpoint instead of record one.
+           select restart-file
+               assign to RESTARTF
+               organization is sequential.
+
+      * date-effective tax rate table - a rate change is a data
+      * update to this file, not a program recompile.
+           select tax-rate-file
+               assign to TAXRATE
+               organization is sequential.
       *
       * output-file declaration
            select output-file
@@ -28,7 +46,7 @@
        fd input-file
            recording mode is F
            data record is input-line
-           record contains 36 characters.
+           record contains 43 characters.
 
       **********************************************
        01 input-line.
@@ -38,6 +56,68 @@
            05 il-store-num                  pic 99.
            05 il-invoice-num                pic x(9).
            05 il-sku-code                   pic x(15).
+      * new-terminal fields - carried along so this program reads the
+      * same 43-byte shared INFILE record A6EDIT validates, whether or
+      * not a given run has any 'N' transactions; A9RET only acts on
+      * 'R' transactions so these fields are not otherwise referenced.
+           05 il-cashier-id                 pic x(5).
+           05 il-register-num               pic 99.
+
+      **********************************************
+       fd restart-param-file
+           recording mode is F
+           data record is restart-param-record
+           record contains 1 characters.
+
+       01 restart-param-record.
+           05 rp-restart-indicator          pic x.
+                88 rp-is-restart
+                    value 'Y'.
+
+      **********************************************
+       fd restart-file
+           recording mode is F
+           data record is restart-record
+           record contains 3346 characters.
+
+       01 restart-record.
+           05 rr-record-count               pic 9(7).
+           05 rr-s-total                    pic 999.
+           05 rr-l-total                    pic 999.
+           05 rr-sl-total                   pic 999.
+           05 rr-r-total                    pic 999.
+           05 rr-grand-total                pic 9(6)V99.
+           05 rr-s-total-amount             pic 9(6)V99.
+           05 rr-l-total-amount             pic 9(6)V99.
+           05 rr-r-total-amount             pic 9(6)V99.
+           05 rr-grand-total-amount         pic 9(8)V99.
+           05 rr-cash-total                 pic 999.
+           05 rr-credit-total               pic 999.
+           05 rr-debit-total                pic 999.
+           05 rr-tax-num-total              pic 9999V99.
+      * duplicate-invoice count and per-store totals, carried in the
+      * checkpoint so a restarted run is a true continuation of the
+      * interrupted one for the req 010/011 accumulators too, not just
+      * the grand totals above.
+           05 rr-duplicate-invoice-total    pic 999.
+           05 rr-store-totals.
+                10 rr-store-entry           occurs 99 times.
+                     15 rr-store-s-count     pic 999.
+                     15 rr-store-s-amount    pic 9(6)V99.
+                     15 rr-store-l-count     pic 999.
+                     15 rr-store-l-amount    pic 9(6)V99.
+                     15 rr-store-r-count     pic 999.
+                     15 rr-store-r-amount    pic 9(6)V99.
+
+      **********************************************
+       fd tax-rate-file
+           recording mode is F
+           data record is tax-rate-record
+           record contains 11 characters.
+
+       01 tax-rate-record.
+           05 tx-effective-date             pic 9(6).
+           05 tx-tax-rate                   pic 9V9999.
 
       **********************************************
        fd output-file
@@ -51,6 +131,8 @@
 
        01 ws-eof-flag                       pic x
            value 'N'.
+       01 ws-restart-eof-flag               pic x
+           value 'N'.
        01 ws-no-flag                        pic x
            value 'N'.
        01 ws-yes-flag                       pic x
@@ -65,6 +147,29 @@
            05 ws-tax-num                    pic 99V99.
            05 ws-tax-num-total              pic 9999V99.
 
+       01 ws-date-line                      pic 9(6).
+
+       01 ws-tax-rate-eof-flag               pic x
+           value 'N'.
+
+      * date-effective tax rate table, loaded from tax-rate-file.
+       01 ws-tax-rate-table.
+           05 ws-tax-rate-entry             occurs 50 times
+                                             indexed by ws-tax-idx.
+                10 wt-effective-date         pic 9(6).
+                10 wt-tax-rate               pic 9V9999.
+       01 ws-tax-rate-count                 pic 9(3)
+           value 0.
+       01 ws-active-tax-rate                pic 9V9999
+           value 0.
+      * the effective-date of whichever table entry ws-active-tax-rate
+      * currently came from, so a later entry only overwrites it when
+      * its date is both not-after today and later than the date
+      * already selected - protects against tax-rate-file not being
+      * in strict ascending date order.
+       01 ws-selected-date                  pic 9(6)
+           value 0.
+
        01 ws-blank-line.
           05 filler                         pic x(190).
 
@@ -77,6 +182,34 @@
            05 ws-cash-total                 pic 999.
            05 ws-credit-total               pic 999.
            05 ws-debit-total                pic 999.
+           05 ws-duplicate-invoice-total    pic 999.
+           05 ws-store-range-error-total    pic 999.
+           05 ws-seen-invoice-overflow-total pic 9(5).
+
+      * invoice numbers already seen on an 'R' transaction this run,
+      * so a re-keyed or duplicated return is flagged instead of
+      * silently inflating the return totals.
+       01 ws-seen-invoice-table.
+           05 ws-seen-invoice-entry         occurs 9999 times
+                                             indexed by ws-seen-idx.
+                10 ws-seen-invoice-num       pic x(9).
+       01 ws-seen-invoice-count             pic 9(5)
+           value 0.
+       01 ws-dup-found-flag                 pic x
+           value 'N'.
+       01 ws-dup-search-idx                 pic 9(5)
+           value 0.
+
+      * checkpoint/restart controls
+       01 ws-restart-controls.
+           05 ws-record-count               pic 9(7)
+                value 0.
+           05 ws-checkpoint-interval        pic 9(5)
+                value 50.
+           05 ws-restart-record-count       pic 9(7)
+                value 0.
+           05 ws-checkpoint-quotient        pic 9(7).
+           05 ws-checkpoint-remainder       pic 9(5).
 
        01 ws-tran-amount-totals.
            05 ws-sl-total-amount            pic 9(6)V99.
@@ -85,6 +218,76 @@
            05 ws-r-total-amount             pic 9(6)V99.
            05 ws-grand-total-amount         pic 9(8)V99.
 
+      * per-store subtotals, indexed directly by store number, so the
+      * group break needs no sort step on the input.
+       01 ws-store-totals.
+           05 ws-store-entry                occurs 99 times
+                                             indexed by ws-store-idx.
+                10 ws-store-s-count          pic 999.
+                10 ws-store-s-amount         pic 9(6)V99.
+                10 ws-store-l-count          pic 999.
+                10 ws-store-l-amount         pic 9(6)V99.
+                10 ws-store-r-count          pic 999.
+                10 ws-store-r-amount         pic 9(6)V99.
+
+       01 ws-store-heading.
+           05 filler                        pic x(30)
+                value "Per-Store Subtotals".
+
+       01 ws-store-detail-line.
+           05 filler                        pic x(5)
+                value "Store".
+           05 ws-store-num-sub-out           pic 99.
+           05 filler                        pic x(3)
+                value spaces.
+           05 filler                        pic x(3)
+                value "S =".
+           05 ws-store-s-count-out           pic zz9.
+           05 filler                        pic x(2)
+                value spaces.
+           05 ws-store-s-amount-out          pic $ZZ,ZZZ.99.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(3)
+                value "L =".
+           05 ws-store-l-count-out           pic zz9.
+           05 filler                        pic x(2)
+                value spaces.
+           05 ws-store-l-amount-out          pic $ZZ,ZZZ.99.
+           05 filler                        pic x(2)
+                value spaces.
+           05 filler                        pic x(3)
+                value "R =".
+           05 ws-store-r-count-out           pic zz9.
+           05 filler                        pic x(2)
+                value spaces.
+           05 ws-store-r-amount-out          pic $ZZ,ZZZ.99.
+
+       01 ws-duplicate-totals.
+           05 filler                        pic x(31)
+                value "Duplicate Return Invoice Nos.".
+           05 filler                        pic x(3)
+                value " = ".
+           05 ws-duplicate-total-out         pic zz9.
+
+       01 ws-store-range-error-totals.
+           05 filler                        pic x(31)
+                value "Store Number Out Of Range Recs.".
+           05 filler                        pic x(3)
+                value " = ".
+           05 ws-store-range-error-out       pic zz9.
+
+      * invoice numbers that arrived after ws-seen-invoice-table (9999
+      * entries) was already full - the duplicate check can no longer
+      * guarantee catching a repeat of one of these, since it was never
+      * recorded.
+       01 ws-seen-invoice-overflow-totals.
+           05 filler                        pic x(33)
+                value "Seen-Invoice Table Overflow Recs.".
+           05 filler                        pic x(3)
+                value " = ".
+           05 ws-seen-invoice-overflow-out   pic zz,zz9.
+
        01 ws-headings-titles.
            05 filler                        pic x(10)
                 value "Tran. Code".
@@ -185,6 +388,9 @@
            05 filler                        pic x(5)
                 value spaces.
            05 ws-tax-num-out                pic z9.99.
+           05 filler                        pic x(5)
+                value spaces.
+           05 ws-dup-flag-out               pic x(26).
 
        01 ws-detail-line-totals-1.
            05 filler                        pic x(2)
@@ -232,6 +438,10 @@
            05 filler                        pic x(3)
                 value spaces.
 
+       01 ws-detail-line-no-returns.
+           05 ws-no-returns-msg             pic x(33)
+                value "No return transactions today".
+
        01 ws-detail-line-cash.
            05 ws-cash                       pic x(11)
                 value "Cash (CA): ".
@@ -265,6 +475,7 @@
       *
        procedure division.
        000-main.
+           accept ws-date-line from date.
            perform 100-openfiles.
            perform 200-writeheadings.
            perform 300-initialread.
@@ -277,8 +488,167 @@
            goback.
 
        100-openfiles.
-           open input  input-file.
-           open output output-file.
+           open input  input-file,
+                       restart-param-file,
+                       tax-rate-file.
+
+           read restart-param-file
+                at end move 'N'              to rp-restart-indicator.
+
+      * output-file carries the pre-checkpoint detail lines already
+      * printed by the run that crashed, so a restart extends the
+      * same report instead of truncating it - otherwise the totals
+      * printed at the end (which include every record since record
+      * one) would sit over a detail section missing everything
+      * before the restart point.
+           if rp-is-restart
+                open extend output-file
+                perform 110-restartrecovery
+           else
+                open output output-file
+                open output restart-file
+           end-if.
+
+           close restart-param-file.
+
+           perform 130-loadtaxrates
+                until ws-tax-rate-eof-flag = ws-yes-flag.
+           close tax-rate-file.
+           perform 140-selecttaxrate.
+
+      * ws-selected-date stays at zero if no tax-rate-file row has an
+      * effective-date on or before today (empty file, bad data, or
+      * every row future-dated) - fatal, since every return's tax
+      * would otherwise silently compute as zero.
+           if ws-selected-date = 0
+                display 'A9RET: NO TAX RATE IN EFFECT FOR '
+                                             ws-date-line
+                stop run
+           end-if.
+
+       130-loadtaxrates.
+           read tax-rate-file
+                at end
+                     move ws-yes-flag        to ws-tax-rate-eof-flag
+                not at end
+                     add 1                   to ws-tax-rate-count
+                     if ws-tax-rate-count > 50
+                          display
+                             'A9RET: TAXRATE EXCEEDS 50 ENTRIES'
+                          stop run
+                     end-if
+                     set ws-tax-idx          to ws-tax-rate-count
+                     move tx-effective-date  to wt-effective-date
+                                                          (ws-tax-idx)
+                     move tx-tax-rate        to wt-tax-rate
+                                                          (ws-tax-idx)
+           end-read.
+
+      * pick the rate with the latest effective-date that is not
+      * after today - the table always carries one early fallback
+      * row so there is always a rate in effect.
+       140-selecttaxrate.
+           perform 145-checktaxrateentry
+                varying ws-tax-idx from 1 by 1
+                until ws-tax-idx > ws-tax-rate-count.
+
+       145-checktaxrateentry.
+           if wt-effective-date (ws-tax-idx) <= ws-date-line
+              and wt-effective-date (ws-tax-idx) > ws-selected-date
+                move wt-tax-rate (ws-tax-idx) to ws-active-tax-rate
+                move wt-effective-date (ws-tax-idx)
+                                               to ws-selected-date
+           end-if.
+
+       110-restartrecovery.
+           open input  restart-file.
+           perform 120-readlastcheckpoint
+                until ws-restart-eof-flag = ws-yes-flag.
+           close restart-file.
+
+           move rr-record-count             to ws-restart-record-count.
+           move rr-s-total                  to ws-s-total.
+           move rr-l-total                  to ws-l-total.
+           move rr-sl-total                 to ws-sl-total.
+           move rr-r-total                  to ws-r-total.
+           move rr-grand-total              to ws-grand-total.
+           move rr-s-total-amount           to ws-s-total-amount.
+           move rr-l-total-amount           to ws-l-total-amount.
+           move rr-r-total-amount           to ws-r-total-amount.
+           move rr-grand-total-amount       to ws-grand-total-amount.
+           move rr-cash-total               to ws-cash-total.
+           move rr-credit-total             to ws-credit-total.
+           move rr-debit-total              to ws-debit-total.
+           move rr-tax-num-total            to ws-tax-num-total.
+           move rr-duplicate-invoice-total  to
+                                             ws-duplicate-invoice-total.
+           perform 115-restorestoretotals
+                varying ws-store-idx from 1 by 1
+                until ws-store-idx > 99.
+           move ws-restart-record-count     to ws-record-count.
+
+           open extend restart-file.
+
+           perform 150-skiptorestartpoint
+                ws-restart-record-count times.
+
+       115-restorestoretotals.
+           move rr-store-s-count (ws-store-idx)
+                                 to ws-store-s-count
+                                                       (ws-store-idx).
+           move rr-store-s-amount (ws-store-idx)
+                                 to ws-store-s-amount
+                                                       (ws-store-idx).
+           move rr-store-l-count (ws-store-idx)
+                                 to ws-store-l-count
+                                                       (ws-store-idx).
+           move rr-store-l-amount (ws-store-idx)
+                                 to ws-store-l-amount
+                                                       (ws-store-idx).
+           move rr-store-r-count (ws-store-idx)
+                                 to ws-store-r-count
+                                                       (ws-store-idx).
+           move rr-store-r-amount (ws-store-idx)
+                                 to ws-store-r-amount
+                                                       (ws-store-idx).
+
+       120-readlastcheckpoint.
+           read restart-file
+                at end move ws-yes-flag     to ws-restart-eof-flag.
+
+       150-skiptorestartpoint.
+           read input-file
+                at end move ws-yes-flag     to ws-eof-flag
+                not at end
+                     if il-tran-code = 'R'
+                          perform 152-rebuildseeninvoice
+                     end-if
+           end-read.
+
+      * ws-duplicate-invoice-total itself comes back from the
+      * checkpoint record directly (moved in 110-restartrecovery), so
+      * this only has to put each pre-checkpoint invoice number back
+      * into ws-seen-invoice-table - it does not re-add to that total.
+       152-rebuildseeninvoice.
+           move ws-no-flag                  to ws-dup-found-flag.
+
+           perform 465-searchseeninvoice
+                varying ws-dup-search-idx from 1 by 1
+                until ws-dup-search-idx > ws-seen-invoice-count
+                   or ws-dup-found-flag = ws-yes-flag.
+
+           if ws-dup-found-flag = ws-no-flag
+                if ws-seen-invoice-count < 9999
+                     add 1                  to ws-seen-invoice-count
+                     set ws-seen-idx        to ws-seen-invoice-count
+                     move il-invoice-num    to
+                                             ws-seen-invoice-num
+                                                       (ws-seen-idx)
+                else
+                     add 1                  to
+                                      ws-seen-invoice-overflow-total
+                end-if
+           end-if.
 
        200-writeheadings.
            write output-line               from ws-headings-1.
@@ -291,12 +661,22 @@
                 at end move ws-yes-flag     to ws-eof-flag.
 
        400-processrecords.
+           add 1                            to ws-record-count.
            perform 420-splitrecords.
 
+           divide ws-record-count by ws-checkpoint-interval
+                giving ws-checkpoint-quotient
+                remainder ws-checkpoint-remainder.
+           if ws-checkpoint-remainder = 0
+                perform 450-writecheckpoint
+           end-if.
+
            read input-file
                 at end move ws-yes-flag     to ws-eof-flag.
 
        420-splitrecords.
+           move spaces                      to ws-dup-flag-out.
+
            if il-tran-code = 'S'
                 add 1                       to ws-s-total
                 add 1                       to ws-sl-total
@@ -305,6 +685,19 @@
                 add il-tran-amount          to ws-sl-total-amount
                 add il-tran-amount          to ws-grand-total-amount
 
+                if il-store-num >= 1 and il-store-num <= 99
+                     set ws-store-idx       to il-store-num
+                     add 1                  to
+                                             ws-store-s-count
+                                                       (ws-store-idx)
+                     add il-tran-amount     to
+                                             ws-store-s-amount
+                                                       (ws-store-idx)
+                else
+                     add 1                  to
+                                             ws-store-range-error-total
+                end-if
+
                 move il-tran-code           to ws-tran-code-out
                 move il-store-num           to ws-store-num-out
                 move il-tran-amount         to ws-tran-amount-out
@@ -323,6 +716,19 @@
                 add il-tran-amount          to ws-sl-total-amount
                 add il-tran-amount          to ws-grand-total-amount
 
+                if il-store-num >= 1 and il-store-num <= 99
+                     set ws-store-idx       to il-store-num
+                     add 1                  to
+                                             ws-store-l-count
+                                                       (ws-store-idx)
+                     add il-tran-amount     to
+                                             ws-store-l-amount
+                                                       (ws-store-idx)
+                else
+                     add 1                  to
+                                             ws-store-range-error-total
+                end-if
+
                 move il-tran-code           to ws-tran-code-out
                 move il-store-num           to ws-store-num-out
                 move il-tran-amount         to ws-tran-amount-out
@@ -339,7 +745,23 @@
                 add il-tran-amount          to ws-r-total-amount
                 subtract il-tran-amount     from ws-grand-total-amount
 
-                compute ws-tax-num = il-tran-amount * 0.13
+                if il-store-num >= 1 and il-store-num <= 99
+                     set ws-store-idx       to il-store-num
+                     add 1                  to
+                                             ws-store-r-count
+                                                       (ws-store-idx)
+                     add il-tran-amount     to
+                                             ws-store-r-amount
+                                                       (ws-store-idx)
+                else
+                     add 1                  to
+                                             ws-store-range-error-total
+                end-if
+
+                perform 460-checkduplicateinvoice
+
+                compute ws-tax-num = il-tran-amount *
+                                     ws-active-tax-rate
                 add     ws-tax-num          to ws-tax-num-total
 
                 if il-pay-type = 'CA'
@@ -368,6 +790,83 @@
            end-if
            end-if.
 
+      * duplicate-invoice check for returns - a repeat invoice number
+      * on an 'R' transaction within this run is flagged on the
+      * report and counted, instead of quietly padding the return
+      * totals a second time.
+       460-checkduplicateinvoice.
+           move ws-no-flag                  to ws-dup-found-flag.
+
+           perform 465-searchseeninvoice
+                varying ws-dup-search-idx from 1 by 1
+                until ws-dup-search-idx > ws-seen-invoice-count
+                   or ws-dup-found-flag = ws-yes-flag.
+
+           if ws-dup-found-flag = ws-yes-flag
+                add 1                       to
+                                             ws-duplicate-invoice-total
+                move "*** DUPLICATE INVOICE ***"
+                                             to ws-dup-flag-out
+           else
+                if ws-seen-invoice-count < 9999
+                     add 1                  to ws-seen-invoice-count
+                     set ws-seen-idx        to ws-seen-invoice-count
+                     move il-invoice-num    to
+                                             ws-seen-invoice-num
+                                                       (ws-seen-idx)
+                else
+                     add 1                  to
+                                      ws-seen-invoice-overflow-total
+                end-if
+           end-if.
+
+       465-searchseeninvoice.
+           if ws-seen-invoice-num (ws-dup-search-idx) = il-invoice-num
+                move ws-yes-flag            to ws-dup-found-flag
+           end-if.
+
+       450-writecheckpoint.
+           move ws-record-count             to rr-record-count.
+           move ws-s-total                  to rr-s-total.
+           move ws-l-total                  to rr-l-total.
+           move ws-sl-total                 to rr-sl-total.
+           move ws-r-total                  to rr-r-total.
+           move ws-grand-total              to rr-grand-total.
+           move ws-s-total-amount           to rr-s-total-amount.
+           move ws-l-total-amount           to rr-l-total-amount.
+           move ws-r-total-amount           to rr-r-total-amount.
+           move ws-grand-total-amount       to rr-grand-total-amount.
+           move ws-cash-total               to rr-cash-total.
+           move ws-credit-total             to rr-credit-total.
+           move ws-debit-total              to rr-debit-total.
+           move ws-tax-num-total            to rr-tax-num-total.
+           move ws-duplicate-invoice-total  to
+                                             rr-duplicate-invoice-total.
+           perform 455-savestoretotals
+                varying ws-store-idx from 1 by 1
+                until ws-store-idx > 99.
+           write restart-record.
+
+       455-savestoretotals.
+           move ws-store-s-count (ws-store-idx)
+                                 to rr-store-s-count
+                                                       (ws-store-idx).
+           move ws-store-s-amount (ws-store-idx)
+                                 to rr-store-s-amount
+                                                       (ws-store-idx).
+           move ws-store-l-count (ws-store-idx)
+                                 to rr-store-l-count
+                                                       (ws-store-idx).
+           move ws-store-l-amount (ws-store-idx)
+                                 to rr-store-l-amount
+                                                       (ws-store-idx).
+           move ws-store-r-count (ws-store-idx)
+                                 to rr-store-r-count
+                                                       (ws-store-idx).
+           move ws-store-r-amount (ws-store-idx)
+                                 to rr-store-r-amount
+                                                       (ws-store-idx).
+
        500-writetotals.
            move ws-s-total                  to ws-s-out.
            move ws-l-total                  to ws-l-out.
@@ -381,30 +880,43 @@
            move ws-r-total-amount           to ws-r-tot-out.
            move ws-grand-total-amount       to ws-grand-tot-out.
 
-           compute ws-cash-percentage = (ws-cash-total * 100) /
-                ws-r-total.
-           compute ws-credit-percentage = (ws-credit-total * 100) /
-                ws-r-total.
-           compute ws-debit-percentage = (ws-debit-total * 100) /
-                ws-r-total.
-
-           move ws-cash-total               to ws-cash-tran-out.
-           move ws-credit-total             to ws-credit-tran-out.
-           move ws-debit-total              to ws-debit-tran-out.
-           move ws-cash-percentage          to ws-cash-perc-out.
-           move ws-credit-percentage        to ws-credit-perc-out.
-           move ws-debit-percentage         to ws-debit-perc-out.
-
            move ws-tax-num-total            to ws-tax-total-out.
 
+           write output-line                from ws-blank-line.
+           write output-line                from ws-store-heading.
+           perform 530-writestoretotals
+                varying ws-store-idx from 1 by 1
+                until ws-store-idx > 99.
+
            write output-line                from ws-blank-line.
            write output-line                from ws-blank-line.
            write output-line                from
                                              ws-detail-line-percentages.
            write output-line                from ws-blank-line.
-           write output-line                from ws-detail-line-cash.
-           write output-line                from ws-detail-line-credit.
-           write output-line                from ws-detail-line-debit.
+
+           if ws-r-total = 0
+                write output-line           from
+                                             ws-detail-line-no-returns
+           else
+                compute ws-cash-percentage = (ws-cash-total * 100) /
+                     ws-r-total
+                compute ws-credit-percentage = (ws-credit-total * 100)
+                     / ws-r-total
+                compute ws-debit-percentage = (ws-debit-total * 100) /
+                     ws-r-total
+
+                move ws-cash-total          to ws-cash-tran-out
+                move ws-credit-total        to ws-credit-tran-out
+                move ws-debit-total         to ws-debit-tran-out
+                move ws-cash-percentage     to ws-cash-perc-out
+                move ws-credit-percentage   to ws-credit-perc-out
+                move ws-debit-percentage    to ws-debit-perc-out
+
+                write output-line           from ws-detail-line-cash
+                write output-line           from ws-detail-line-credit
+                write output-line           from ws-detail-line-debit
+           end-if.
+
            write output-line                from ws-blank-line.
            write output-line                from ws-blank-line.
 
@@ -423,9 +935,43 @@
            write output-line                from
                                                 ws-detail-line-totals-2.
 
+           move ws-duplicate-invoice-total  to ws-duplicate-total-out.
+           write output-line                from ws-blank-line.
+           write output-line                from ws-duplicate-totals.
+
+           move ws-store-range-error-total  to
+                                             ws-store-range-error-out.
+           write output-line                from
+                                          ws-store-range-error-totals.
+
+           move ws-seen-invoice-overflow-total to
+                                          ws-seen-invoice-overflow-out.
+           write output-line                from
+                                       ws-seen-invoice-overflow-totals.
+
+       530-writestoretotals.
+           if ws-store-s-count (ws-store-idx) > 0
+              or ws-store-l-count (ws-store-idx) > 0
+              or ws-store-r-count (ws-store-idx) > 0
+                move ws-store-idx            to ws-store-num-sub-out
+                move ws-store-s-count (ws-store-idx)
+                                             to ws-store-s-count-out
+                move ws-store-s-amount (ws-store-idx)
+                                             to ws-store-s-amount-out
+                move ws-store-l-count (ws-store-idx)
+                                             to ws-store-l-count-out
+                move ws-store-l-amount (ws-store-idx)
+                                             to ws-store-l-amount-out
+                move ws-store-r-count (ws-store-idx)
+                                             to ws-store-r-count-out
+                move ws-store-r-amount (ws-store-idx)
+                                             to ws-store-r-amount-out
+                write output-line           from ws-store-detail-line
+           end-if.
 
        600-closefiles.
            close input-file,
+                 restart-file,
                  output-file.
 
 
